@@ -0,0 +1,10 @@
+      ***************************************************************
+      * ANGRANGE - SHARED ANGLE RANGE VALIDATION CONSTANTS.          *
+      * THE SANE RADIAN RANGE FOR AN ANGLE READING.  SHARED BY       *
+      * SINCHK (PRE-VALIDATES THE DAILY FEED), SINVAL, AND TRIGCLC   *
+      * (VALIDATE EACH READING BEFORE COMPUTING TRIG FUNCTIONS ON    *
+      * IT) SO THE GATE AND THE VALIDATION IT FRONTS CANNOT DRIFT    *
+      * APART.                                                       *
+      ***************************************************************
+       01  WS-MIN-RADIAN               PIC S9V9(4) VALUE -6.2832.
+       01  WS-MAX-RADIAN               PIC S9V9(4) VALUE  6.2832.
