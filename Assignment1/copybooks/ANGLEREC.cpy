@@ -0,0 +1,12 @@
+      ***************************************************************
+      * ANGLEREC - INPUT ANGLE RECORD LAYOUT                        *
+      * ONE ANGLE READING (RADIANS) PER RECORD.  SHARED BY ALL      *
+      * PROGRAMS THAT READ THE DAILY ANGLE FEED (SINVAL, TRIGCLC,   *
+      * SINCHK).                                                    *
+      * ANGLE-VALUE IS AN UNPUNCTUATED DISPLAY-NUMERIC FIELD WITH   *
+      * AN IMPLIED 2-DECIMAL POINT (E.G. 0100 = 01.00, 1050 =       *
+      * 10.50) - NO DECIMAL POINT CHARACTER IN THE DATA.            *
+      ***************************************************************
+       01  ANGLE-REC.
+           05  ANGLE-VALUE             PIC S9(2)V9(2).
+           05  FILLER                  PIC X(74).
