@@ -0,0 +1,11 @@
+      ***************************************************************
+      * RESREC - SINE**2 RESULT OUTPUT RECORD LAYOUT                *
+      * WRITTEN BY SINVAL FOR DOWNSTREAM CONSUMERS AND READ BACK BY *
+      * SINRECON WHEN RECONCILING DAY-OVER-DAY RESULTS.             *
+      ***************************************************************
+       01  RES-REC.
+           05  RES-RUN-ID              PIC X(8).
+           05  RES-ANGLE-NUM           PIC 9(4).
+           05  RES-VAL                 PIC S9(2)V9(2).
+           05  RES-VALUE               PIC S9(1)V9(10).
+           05  FILLER                  PIC X(51).
