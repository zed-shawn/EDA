@@ -0,0 +1,84 @@
+      ***************************************************************
+      * SINCHK - PRE-RUN VALIDATION STEP FOR THE SINEVAL JOB.        *
+      * CONFIRMS THE DAILY ANGLE FEED IS PRESENT AND NOT EMPTY       *
+      * BEFORE SINVAL IS ALLOWED TO RUN.  SETS A NON-ZERO RETURN     *
+      * CODE SO THE JOB STREAM CAN SKIP SINVAL (AND SINDIST) ON BAD  *
+      * INPUT VIA STEP-LEVEL COND= TESTS.                            *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SINCHK.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ANGLE-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ANGLE-STATUS.
+      ***************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ANGLE-FILE
+           RECORDING MODE IS F.
+       COPY ANGLEREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ANGLE-STATUS             PIC XX.
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-END-OF-ANGLES        VALUE 'Y'.
+       01  WS-RECORD-COUNT             PIC 9(8) VALUE 0.
+       01  WS-BAD-COUNT                PIC 9(8) VALUE 0.
+
+       COPY ANGRANGE.
+      ***************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-INITIALIZE.
+           IF WS-ANGLE-STATUS = '00'
+               PERFORM 1000-READ-AND-COUNT
+                   UNTIL WS-END-OF-ANGLES
+               PERFORM 8000-SET-RETURN-CODE
+           ELSE
+               DISPLAY 'SINCHK: DAILY ANGLE FEED NOT FOUND OR '
+                       'COULD NOT BE OPENED - FILE STATUS '
+                       WS-ANGLE-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT ANGLE-FILE.
+
+       1000-READ-AND-COUNT.
+           READ ANGLE-FILE
+               AT END
+                   SET WS-END-OF-ANGLES TO TRUE
+           END-READ.
+           IF NOT WS-END-OF-ANGLES
+               ADD 1 TO WS-RECORD-COUNT
+               IF ANGLE-VALUE < WS-MIN-RADIAN
+                       OR ANGLE-VALUE > WS-MAX-RADIAN
+                   ADD 1 TO WS-BAD-COUNT
+               END-IF
+           END-IF.
+
+       8000-SET-RETURN-CODE.
+           DISPLAY 'SINCHK: ' WS-RECORD-COUNT ' RECORD(S) READ, '
+                   WS-BAD-COUNT ' OUT OF RANGE'.
+           IF WS-RECORD-COUNT = 0
+               DISPLAY 'SINCHK: DAILY ANGLE FEED IS EMPTY'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF WS-BAD-COUNT >= WS-RECORD-COUNT
+                   DISPLAY 'SINCHK: EVERY RECORD IN THE FEED IS '
+                           'OUT OF RANGE'
+                   MOVE 12 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       9000-TERMINATE.
+           IF WS-ANGLE-STATUS = '00'
+               CLOSE ANGLE-FILE
+           END-IF.
