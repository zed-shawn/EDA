@@ -0,0 +1,213 @@
+      ***************************************************************
+      * TRIGCLC - COMPANION TO SINVAL.  COMPUTES SIN**2, COS**2, AND *
+      * TAN TOGETHER FOR THE SAME DAILY ANGLE FEED IN A SINGLE PASS, *
+      * FOR DOWNSTREAM WAVEFORM CHECKS THAT NEED ALL THREE.          *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIGCLC.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ANGLE-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO SYSOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPT-FILE ASSIGN TO SYSEXCP
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ***************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ANGLE-FILE
+           RECORDING MODE IS F.
+       COPY ANGLEREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-REC                  PIC X(133).
+
+       FD  EXCEPT-FILE
+           RECORDING MODE IS F.
+       01  EXCEPT-REC                  PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-END-OF-ANGLES        VALUE 'Y'.
+
+       01  WS-RAW-SEQ                  PIC 9(8) VALUE 0.
+
+       COPY ANGRANGE.
+       01  WS-MIN-RADIAN-ED            PIC -9.9999.
+       01  WS-MAX-RADIAN-ED            PIC -9.9999.
+       01  WS-EXCEPT-COUNT             PIC 9(4) VALUE 0.
+       01  WS-EXCEPT-HDR-SWITCH        PIC X VALUE 'N'.
+           88  WS-EXCEPT-HDR-WRITTEN   VALUE 'Y'.
+       01  WS-EXCEPT-VAL-ED            PIC -99.99.
+      * DEDICATED DISPLAY FIELD FOR THE EXCEPTION LISTING'S RECORD#
+      * COLUMN - SEE SINVAL.CBL'S WS-EXCEPT-SEQ-ED FOR WHY THIS CAN'T
+      * JUST BE THE (8-DIGIT) WS-RAW-SEQ ITSELF.
+       01  WS-EXCEPT-SEQ-ED             PIC 9(4).
+
+      * ONLY ONE ANGLE IS EVER "LIVE" AT A TIME - 1000-READ-VALIDATE-
+      * PROCESS VALIDATES AND 2000-PROCESS-ANGLE COMPUTES ITS RESULT
+      * BEFORE THE NEXT RECORD IS READ, SO THESE ARE PLAIN SCALARS,
+      * NOT AN OCCURS TABLE (SAME RESTRUCTURING AS SINVAL.CBL - SEE
+      * IMPLEMENTATION_STATUS.MD).
+       01  WS-ANGLE-SEQ                PIC 9(8).
+       01  WS-VAL                      PIC S9(2)V9(2).
+       01  WS-SIN2                     PIC S9(1)V9(10).
+       01  WS-COS2                     PIC S9(1)V9(10).
+       01  WS-TAN                      PIC S9(4)V9(10).
+
+       01  WS-CURRENT-DATE             PIC X(8).
+       01  WS-RUN-DATE-DISPLAY         PIC X(10).
+       01  WS-PAGE-COUNT               PIC 9(3) VALUE 0.
+       01  WS-LINE-COUNT               PIC 9(3) VALUE 99.
+       01  WS-LINES-PER-PAGE           PIC 9(3) VALUE 50.
+
+       01  WS-DETAIL-ANGLE-NUM         PIC 9(4).
+       01  WS-DETAIL-VAL-ED            PIC -99.99.
+       01  WS-DETAIL-SIN2-ED           PIC -9.9999999999.
+       01  WS-DETAIL-COS2-ED           PIC -9.9999999999.
+       01  WS-DETAIL-TAN-ED            PIC -9999.9999999999.
+      ***************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-INITIALIZE.
+           PERFORM 1000-READ-VALIDATE-PROCESS
+               UNTIL WS-END-OF-ANGLES.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT ANGLE-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT EXCEPT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           STRING WS-CURRENT-DATE(5:2) '/' WS-CURRENT-DATE(7:2) '/'
+                  WS-CURRENT-DATE(1:4)
+                  INTO WS-RUN-DATE-DISPLAY.
+           MOVE WS-MIN-RADIAN TO WS-MIN-RADIAN-ED.
+           MOVE WS-MAX-RADIAN TO WS-MAX-RADIAN-ED.
+
+       1000-READ-VALIDATE-PROCESS.
+           READ ANGLE-FILE
+               AT END
+                   SET WS-END-OF-ANGLES TO TRUE
+           END-READ.
+           IF NOT WS-END-OF-ANGLES
+               ADD 1 TO WS-RAW-SEQ
+               IF ANGLE-VALUE < WS-MIN-RADIAN
+                       OR ANGLE-VALUE > WS-MAX-RADIAN
+                   PERFORM 1500-WRITE-EXCEPTION
+               ELSE
+                   MOVE WS-RAW-SEQ TO WS-ANGLE-SEQ
+                   MOVE ANGLE-VALUE TO WS-VAL
+                   PERFORM 2000-PROCESS-ANGLE
+               END-IF
+           END-IF.
+
+       1500-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPT-COUNT.
+           IF NOT WS-EXCEPT-HDR-WRITTEN
+               PERFORM 1600-WRITE-EXCEPT-HEADING
+           END-IF.
+           MOVE ANGLE-VALUE TO WS-EXCEPT-VAL-ED.
+           MOVE WS-RAW-SEQ TO WS-EXCEPT-SEQ-ED.
+           MOVE SPACES TO EXCEPT-REC.
+           STRING WS-EXCEPT-SEQ-ED DELIMITED BY SIZE
+                  '    ' DELIMITED BY SIZE
+                  WS-EXCEPT-VAL-ED DELIMITED BY SIZE
+                  '      OUT OF RANGE ' DELIMITED BY SIZE
+                  WS-MIN-RADIAN-ED DELIMITED BY SIZE
+                  ' TO ' DELIMITED BY SIZE
+                  WS-MAX-RADIAN-ED DELIMITED BY SIZE
+                  ' RADIANS' DELIMITED BY SIZE
+                  INTO EXCEPT-REC
+           END-STRING
+           WRITE EXCEPT-REC AFTER ADVANCING 1 LINE.
+
+       1600-WRITE-EXCEPT-HEADING.
+           SET WS-EXCEPT-HDR-WRITTEN TO TRUE.
+           MOVE SPACES TO EXCEPT-REC.
+           STRING 'TRIGCLC - ANGLE EXCEPTION LISTING' DELIMITED BY SIZE
+                  '     RUN DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE-DISPLAY DELIMITED BY SIZE
+                  INTO EXCEPT-REC
+           END-STRING
+           WRITE EXCEPT-REC AFTER ADVANCING PAGE.
+           MOVE SPACES TO EXCEPT-REC.
+           WRITE EXCEPT-REC AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO EXCEPT-REC.
+           STRING 'RECORD#' DELIMITED BY SIZE
+                  '   VALUE' DELIMITED BY SIZE
+                  '      REASON' DELIMITED BY SIZE
+                  INTO EXCEPT-REC
+           END-STRING
+           WRITE EXCEPT-REC AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO EXCEPT-REC.
+           WRITE EXCEPT-REC AFTER ADVANCING 1 LINE.
+
+       2000-PROCESS-ANGLE.
+           COMPUTE WS-SIN2 = FUNCTION SIN(WS-VAL) ** 2.
+           COMPUTE WS-COS2 = FUNCTION COS(WS-VAL) ** 2.
+           COMPUTE WS-TAN = FUNCTION TAN(WS-VAL).
+           MOVE WS-ANGLE-SEQ TO WS-DETAIL-ANGLE-NUM.
+           MOVE WS-VAL TO WS-DETAIL-VAL-ED.
+           MOVE WS-SIN2 TO WS-DETAIL-SIN2-ED.
+           MOVE WS-COS2 TO WS-DETAIL-COS2-ED.
+           MOVE WS-TAN TO WS-DETAIL-TAN-ED.
+           PERFORM 3000-WRITE-DETAIL-LINE.
+
+       2900-WRITE-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE SPACES TO REPORT-REC.
+           STRING 'TRIGCLC - SIN**2 / COS**2 / TAN REPORT'
+                      DELIMITED BY SIZE
+                  '   RUN DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE-DISPLAY DELIMITED BY SIZE
+                  '     PAGE: ' DELIMITED BY SIZE
+                  WS-PAGE-COUNT DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC AFTER ADVANCING PAGE.
+           MOVE SPACES TO REPORT-REC.
+           WRITE REPORT-REC AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO REPORT-REC.
+           STRING 'ANGLE#' DELIMITED BY SIZE
+                  '      VALUE' DELIMITED BY SIZE
+                  '          SIN**2' DELIMITED BY SIZE
+                  '          COS**2' DELIMITED BY SIZE
+                  '               TAN' DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO REPORT-REC.
+           WRITE REPORT-REC AFTER ADVANCING 1 LINE.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       3000-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 2900-WRITE-HEADINGS
+           END-IF.
+           MOVE SPACES TO REPORT-REC.
+           STRING WS-DETAIL-ANGLE-NUM DELIMITED BY SIZE
+                  '    ' DELIMITED BY SIZE
+                  WS-DETAIL-VAL-ED DELIMITED BY SIZE
+                  '      ' DELIMITED BY SIZE
+                  WS-DETAIL-SIN2-ED DELIMITED BY SIZE
+                  '      ' DELIMITED BY SIZE
+                  WS-DETAIL-COS2-ED DELIMITED BY SIZE
+                  '      ' DELIMITED BY SIZE
+                  WS-DETAIL-TAN-ED DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       9000-TERMINATE.
+           CLOSE ANGLE-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE EXCEPT-FILE.
