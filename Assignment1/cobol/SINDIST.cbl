@@ -0,0 +1,73 @@
+      ***************************************************************
+      * SINDIST - POST-RUN DISTRIBUTION STEP FOR THE SINEVAL JOB.    *
+      * READS THE SINVAL SINE-SQUARED REPORT AND FANS IT OUT TO THE  *
+      * DISTRIBUTION LIST'S PRINT DESTINATIONS.  ONLY RUNS WHEN      *
+      * SINVAL COMPLETED CLEANLY (SEE STEP-LEVEL COND= IN SINEVAL    *
+      * JCL).                                                        *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SINDIST.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-IN ASSIGN TO SYSIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DIST-OUT1 ASSIGN TO DIST1
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DIST-OUT2 ASSIGN TO DIST2
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ***************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-IN
+           RECORDING MODE IS F.
+       01  REPORT-IN-REC                PIC X(133).
+
+       FD  DIST-OUT1
+           RECORDING MODE IS F.
+       01  DIST-OUT1-REC                PIC X(133).
+
+       FD  DIST-OUT2
+           RECORDING MODE IS F.
+       01  DIST-OUT2-REC                PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                PIC X VALUE 'N'.
+           88  WS-END-OF-REPORT         VALUE 'Y'.
+       01  WS-LINE-COUNT                PIC 9(8) VALUE 0.
+      ***************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-INITIALIZE.
+           PERFORM 1000-DISTRIBUTE-LINE
+               UNTIL WS-END-OF-REPORT.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT REPORT-IN.
+           OPEN OUTPUT DIST-OUT1.
+           OPEN OUTPUT DIST-OUT2.
+
+       1000-DISTRIBUTE-LINE.
+           READ REPORT-IN
+               AT END
+                   SET WS-END-OF-REPORT TO TRUE
+           END-READ.
+           IF NOT WS-END-OF-REPORT
+               ADD 1 TO WS-LINE-COUNT
+               MOVE REPORT-IN-REC TO DIST-OUT1-REC
+               WRITE DIST-OUT1-REC
+               MOVE REPORT-IN-REC TO DIST-OUT2-REC
+               WRITE DIST-OUT2-REC
+           END-IF.
+
+       9000-TERMINATE.
+           DISPLAY 'SINDIST: ' WS-LINE-COUNT
+                   ' REPORT LINE(S) DISTRIBUTED TO 2 DESTINATION(S)'.
+           CLOSE REPORT-IN.
+           CLOSE DIST-OUT1.
+           CLOSE DIST-OUT2.
