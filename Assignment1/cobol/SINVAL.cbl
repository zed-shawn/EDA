@@ -0,0 +1,417 @@
+      ***************************************************************
+      * SINVAL - COMPUTE SINE SQUARED FOR A SET OF ANGLE READINGS   *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SINVAL.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ANGLE-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO SYSOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPT-FILE ASSIGN TO SYSEXCP
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHKPT-FILE ASSIGN TO SYSCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT RESOUT-FILE ASSIGN TO RESOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ***************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ANGLE-FILE
+           RECORDING MODE IS F.
+       COPY ANGLEREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-REC                  PIC X(133).
+
+       FD  EXCEPT-FILE
+           RECORDING MODE IS F.
+       01  EXCEPT-REC                  PIC X(133).
+
+       FD  CHKPT-FILE
+           RECORDING MODE IS F.
+       01  CHKPT-REC.
+           05  CHKPT-RUN-ID            PIC X(8).
+           05  CHKPT-LAST-COUNT        PIC 9(8).
+           05  CHKPT-RUN-STATUS        PIC X(8).
+           05  CHKPT-GOOD-COUNT        PIC 9(8).
+           05  CHKPT-EXCEPT-COUNT      PIC 9(8).
+           05  CHKPT-SUM-RES           PIC S9(8)V9(10)
+                                        SIGN LEADING SEPARATE.
+           05  CHKPT-MIN-RES           PIC S9(1)V9(10)
+                                        SIGN LEADING SEPARATE.
+           05  CHKPT-MAX-RES           PIC S9(1)V9(10)
+                                        SIGN LEADING SEPARATE.
+           05  CHKPT-PAGE-COUNT        PIC 9(3).
+           05  CHKPT-LINE-COUNT        PIC 9(3).
+           05  CHKPT-EXCEPT-HDR-SW     PIC X.
+
+       FD  RESOUT-FILE
+           RECORDING MODE IS F.
+       COPY RESREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-END-OF-ANGLES        VALUE 'Y'.
+
+       01  WS-RAW-SEQ                  PIC 9(8) VALUE 0.
+
+       COPY ANGRANGE.
+       01  WS-MIN-RADIAN-ED            PIC -9.9999.
+       01  WS-MAX-RADIAN-ED            PIC -9.9999.
+       01  WS-EXCEPT-COUNT             PIC 9(4) VALUE 0.
+       01  WS-EXCEPT-HDR-SWITCH        PIC X VALUE 'N'.
+           88  WS-EXCEPT-HDR-WRITTEN   VALUE 'Y'.
+       01  WS-EXCEPT-VAL-ED            PIC -99.99.
+      * DEDICATED DISPLAY FIELD FOR THE EXCEPTION LISTING'S RECORD#
+      * COLUMN - WS-RAW-SEQ ITSELF IS PIC 9(8) (WIDENED IN REVIEW
+      * FIXES ROUND 2 TO STOP THE RESTART COUNTER FROM WRAPPING), BUT
+      * STRING-ING AN 8-DIGIT COUNTER UNDER THE 7-CHARACTER 'RECORD#'
+      * HEADING BREAKS COLUMN ALIGNMENT WITH VALUE/REASON.  MATCHES
+      * WS-DETAIL-ANGLE-NUM'S PIC 9(4) DISPLAY WIDTH ON THE MAIN
+      * REPORT (SAME KNOWN 9999-RECORD DISPLAY LIMIT, SEE
+      * IMPLEMENTATION_STATUS.MD).
+       01  WS-EXCEPT-SEQ-ED             PIC 9(4).
+
+      * ONLY ONE ANGLE IS EVER "LIVE" AT A TIME - 1000-READ-VALIDATE-
+      * PROCESS VALIDATES AND 2000-PROCESS-ANGLE COMPUTES ITS RESULT
+      * BEFORE THE NEXT RECORD IS READ, SO THESE ARE PLAIN SCALARS,
+      * NOT AN OCCURS TABLE.  (AN OCCURS TABLE WAS NEEDED BEFORE THE
+      * READ/VALIDATE/PROCESS PASSES WERE MERGED FOR CHECKPOINT/
+      * RESTART - SEE "REVIEW FIXES ROUND 1" IN IMPLEMENTATION_
+      * STATUS.MD.)
+       01  WS-ANGLE-SEQ                PIC 9(8).
+       01  WS-VAL                      PIC S9(2)V9(2).
+       01  WS-RES                      PIC S9(1)V9(10).
+
+       01  WS-CURRENT-DATE             PIC X(8).
+       01  WS-RUN-DATE-DISPLAY         PIC X(10).
+       01  WS-PAGE-COUNT               PIC 9(3) VALUE 0.
+       01  WS-LINE-COUNT               PIC 9(3) VALUE 99.
+       01  WS-LINES-PER-PAGE           PIC 9(3) VALUE 50.
+
+       01  WS-DETAIL-ANGLE-NUM         PIC 9(4).
+       01  WS-DETAIL-VAL-ED            PIC -99.99.
+       01  WS-DETAIL-RES-ED            PIC -9.9999999999.
+
+       01  WS-SUM-RES                  PIC S9(8)V9(10) VALUE 0.
+       01  WS-MIN-RES                  PIC S9(1)V9(10).
+       01  WS-MAX-RES                  PIC S9(1)V9(10).
+       01  WS-AVG-RES                  PIC S9(1)V9(10) VALUE 0.
+       01  WS-MIN-RES-ED               PIC -9.9999999999.
+       01  WS-MAX-RES-ED               PIC -9.9999999999.
+       01  WS-AVG-RES-ED               PIC -9.9999999999.
+       01  WS-COUNT-ED                 PIC ZZZZZZZ9.
+
+       01  WS-RUN-ID                   PIC X(8).
+       01  WS-CKPT-STATUS              PIC XX.
+       01  WS-RESTARTING-SWITCH        PIC X VALUE 'N'.
+           88  WS-RESTARTING           VALUE 'Y'.
+       01  WS-RESTART-COUNT            PIC 9(8) VALUE 0.
+       01  WS-RESTART-GOOD-COUNT       PIC 9(8) VALUE 0.
+       01  WS-TOTAL-GOOD-COUNT         PIC 9(8) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(4) VALUE 100.
+       01  WS-RECORDS-SINCE-CKPT       PIC 9(4) VALUE 0.
+      ***************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-INITIALIZE.
+           PERFORM 1000-READ-VALIDATE-PROCESS
+               UNTIL WS-END-OF-ANGLES.
+           PERFORM 4000-WRITE-SUMMARY-TRAILER.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       0100-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           STRING WS-CURRENT-DATE(5:2) '/' WS-CURRENT-DATE(7:2) '/'
+                  WS-CURRENT-DATE(1:4)
+                  INTO WS-RUN-DATE-DISPLAY.
+           MOVE WS-MIN-RADIAN TO WS-MIN-RADIAN-ED.
+           MOVE WS-MAX-RADIAN TO WS-MAX-RADIAN-ED.
+           STRING 'SV' WS-CURRENT-DATE(3:6) INTO WS-RUN-ID.
+           PERFORM 0150-CHECK-RESTART.
+           OPEN INPUT ANGLE-FILE.
+           IF WS-RESTARTING
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND EXCEPT-FILE
+               OPEN EXTEND RESOUT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXCEPT-FILE
+               OPEN OUTPUT RESOUT-FILE
+           END-IF.
+
+       0150-CHECK-RESTART.
+           OPEN INPUT CHKPT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CHKPT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CKPT-STATUS = '00'
+                       AND CHKPT-RUN-STATUS NOT = 'COMPLETE'
+                   IF CHKPT-RUN-ID = WS-RUN-ID
+                       SET WS-RESTARTING TO TRUE
+                       MOVE CHKPT-LAST-COUNT TO WS-RESTART-COUNT
+                       MOVE CHKPT-GOOD-COUNT TO WS-RESTART-GOOD-COUNT
+                       MOVE CHKPT-EXCEPT-COUNT TO WS-EXCEPT-COUNT
+                       MOVE CHKPT-SUM-RES TO WS-SUM-RES
+                       MOVE CHKPT-MIN-RES TO WS-MIN-RES
+                       MOVE CHKPT-MAX-RES TO WS-MAX-RES
+                       MOVE CHKPT-PAGE-COUNT TO WS-PAGE-COUNT
+                       MOVE CHKPT-LINE-COUNT TO WS-LINE-COUNT
+                       MOVE CHKPT-EXCEPT-HDR-SW TO WS-EXCEPT-HDR-SWITCH
+                       MOVE CHKPT-GOOD-COUNT TO WS-TOTAL-GOOD-COUNT
+                       DISPLAY 'SINVAL: RESTARTING AFTER RECORD '
+                               WS-RESTART-COUNT
+                   ELSE
+                       DISPLAY 'SINVAL: CHECKPOINT FOUND FOR RUN-ID '
+                               CHKPT-RUN-ID ' BUT TODAY IS RUN-ID '
+                               WS-RUN-ID ' - IGNORING STALE CHECKPOINT'
+                               ' AND STARTING A FRESH RUN'
+                   END-IF
+               END-IF
+               CLOSE CHKPT-FILE
+           END-IF.
+
+       1000-READ-VALIDATE-PROCESS.
+           READ ANGLE-FILE
+               AT END
+                   SET WS-END-OF-ANGLES TO TRUE
+           END-READ.
+           IF NOT WS-END-OF-ANGLES
+               ADD 1 TO WS-RAW-SEQ
+               IF WS-RAW-SEQ <= WS-RESTART-COUNT
+                   CONTINUE
+               ELSE
+                   IF ANGLE-VALUE < WS-MIN-RADIAN
+                           OR ANGLE-VALUE > WS-MAX-RADIAN
+                       PERFORM 1500-WRITE-EXCEPTION
+                   ELSE
+                       MOVE WS-RAW-SEQ TO WS-ANGLE-SEQ
+                       MOVE ANGLE-VALUE TO WS-VAL
+                       PERFORM 2000-PROCESS-ANGLE
+                   END-IF
+                   PERFORM 1700-CHECK-CHECKPOINT
+               END-IF
+           END-IF.
+
+       1700-CHECK-CHECKPOINT.
+           ADD 1 TO WS-RECORDS-SINCE-CKPT.
+           IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 1750-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+           END-IF.
+
+       1750-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'SINVAL: WARNING - COULD NOT OPEN SYSCKPT FOR '
+                       'CHECKPOINT, FILE STATUS ' WS-CKPT-STATUS
+                       ' - CONTINUING WITHOUT A CHECKPOINT AT RECORD '
+                       WS-RAW-SEQ
+           ELSE
+               MOVE WS-RUN-ID TO CHKPT-RUN-ID
+               MOVE WS-RAW-SEQ TO CHKPT-LAST-COUNT
+               MOVE 'INPROG  ' TO CHKPT-RUN-STATUS
+               MOVE WS-TOTAL-GOOD-COUNT TO CHKPT-GOOD-COUNT
+               MOVE WS-EXCEPT-COUNT TO CHKPT-EXCEPT-COUNT
+               MOVE WS-SUM-RES TO CHKPT-SUM-RES
+               MOVE WS-MIN-RES TO CHKPT-MIN-RES
+               MOVE WS-MAX-RES TO CHKPT-MAX-RES
+               MOVE WS-PAGE-COUNT TO CHKPT-PAGE-COUNT
+               MOVE WS-LINE-COUNT TO CHKPT-LINE-COUNT
+               MOVE WS-EXCEPT-HDR-SWITCH TO CHKPT-EXCEPT-HDR-SW
+               WRITE CHKPT-REC
+               IF WS-CKPT-STATUS NOT = '00'
+                   DISPLAY 'SINVAL: WARNING - CHECKPOINT WRITE FAILED,'
+                           ' FILE STATUS ' WS-CKPT-STATUS
+                           ' AT RECORD ' WS-RAW-SEQ
+               END-IF
+               CLOSE CHKPT-FILE
+           END-IF.
+
+       1500-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPT-COUNT.
+           IF NOT WS-EXCEPT-HDR-WRITTEN
+               PERFORM 1600-WRITE-EXCEPT-HEADING
+           END-IF.
+           MOVE ANGLE-VALUE TO WS-EXCEPT-VAL-ED.
+           MOVE WS-RAW-SEQ TO WS-EXCEPT-SEQ-ED.
+           MOVE SPACES TO EXCEPT-REC.
+           STRING WS-EXCEPT-SEQ-ED DELIMITED BY SIZE
+                  '    ' DELIMITED BY SIZE
+                  WS-EXCEPT-VAL-ED DELIMITED BY SIZE
+                  '      OUT OF RANGE ' DELIMITED BY SIZE
+                  WS-MIN-RADIAN-ED DELIMITED BY SIZE
+                  ' TO ' DELIMITED BY SIZE
+                  WS-MAX-RADIAN-ED DELIMITED BY SIZE
+                  ' RADIANS' DELIMITED BY SIZE
+                  INTO EXCEPT-REC
+           END-STRING
+           WRITE EXCEPT-REC AFTER ADVANCING 1 LINE.
+
+       1600-WRITE-EXCEPT-HEADING.
+           SET WS-EXCEPT-HDR-WRITTEN TO TRUE.
+           MOVE SPACES TO EXCEPT-REC.
+           STRING 'SINVAL - ANGLE EXCEPTION LISTING' DELIMITED BY SIZE
+                  '     RUN DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE-DISPLAY DELIMITED BY SIZE
+                  INTO EXCEPT-REC
+           END-STRING
+           WRITE EXCEPT-REC AFTER ADVANCING PAGE.
+           MOVE SPACES TO EXCEPT-REC.
+           WRITE EXCEPT-REC AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO EXCEPT-REC.
+           STRING 'RECORD#' DELIMITED BY SIZE
+                  '   VALUE' DELIMITED BY SIZE
+                  '      REASON' DELIMITED BY SIZE
+                  INTO EXCEPT-REC
+           END-STRING
+           WRITE EXCEPT-REC AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO EXCEPT-REC.
+           WRITE EXCEPT-REC AFTER ADVANCING 1 LINE.
+
+       2000-PROCESS-ANGLE.
+           COMPUTE WS-RES = FUNCTION SIN(WS-VAL).
+           MULTIPLY WS-RES BY WS-RES.
+           MOVE WS-ANGLE-SEQ TO WS-DETAIL-ANGLE-NUM.
+           MOVE WS-VAL TO WS-DETAIL-VAL-ED.
+           MOVE WS-RES TO WS-DETAIL-RES-ED.
+           PERFORM 3000-WRITE-DETAIL-LINE.
+           MOVE SPACES TO RES-REC.
+           MOVE WS-RUN-ID TO RES-RUN-ID.
+           MOVE WS-ANGLE-SEQ TO RES-ANGLE-NUM.
+           MOVE WS-VAL TO RES-VAL.
+           MOVE WS-RES TO RES-VALUE.
+           WRITE RES-REC.
+           ADD WS-RES TO WS-SUM-RES
+               ON SIZE ERROR
+                   DISPLAY 'SINVAL: WARNING - WS-SUM-RES OVERFLOWED '
+                           'AT RECORD ' WS-RAW-SEQ
+                           ' - SUMMARY AVG MAY BE INACCURATE'
+           END-ADD.
+           ADD 1 TO WS-TOTAL-GOOD-COUNT.
+           IF WS-TOTAL-GOOD-COUNT = 1
+               MOVE WS-RES TO WS-MIN-RES
+               MOVE WS-RES TO WS-MAX-RES
+           ELSE
+               IF WS-RES < WS-MIN-RES
+                   MOVE WS-RES TO WS-MIN-RES
+               END-IF
+               IF WS-RES > WS-MAX-RES
+                   MOVE WS-RES TO WS-MAX-RES
+               END-IF
+           END-IF.
+
+       2900-WRITE-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE SPACES TO REPORT-REC.
+           STRING 'SINVAL - SINE SQUARED REPORT' DELIMITED BY SIZE
+                  '          RUN DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE-DISPLAY DELIMITED BY SIZE
+                  '     PAGE: ' DELIMITED BY SIZE
+                  WS-PAGE-COUNT DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC AFTER ADVANCING PAGE.
+           MOVE SPACES TO REPORT-REC.
+           WRITE REPORT-REC AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO REPORT-REC.
+           STRING 'ANGLE#' DELIMITED BY SIZE
+                  '      VALUE' DELIMITED BY SIZE
+                  '          SIN**2' DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO REPORT-REC.
+           WRITE REPORT-REC AFTER ADVANCING 1 LINE.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       3000-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 2900-WRITE-HEADINGS
+           END-IF.
+           MOVE SPACES TO REPORT-REC.
+           STRING WS-DETAIL-ANGLE-NUM DELIMITED BY SIZE
+                  '    ' DELIMITED BY SIZE
+                  WS-DETAIL-VAL-ED DELIMITED BY SIZE
+                  '      ' DELIMITED BY SIZE
+                  WS-DETAIL-RES-ED DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       4000-WRITE-SUMMARY-TRAILER.
+           IF WS-TOTAL-GOOD-COUNT > 0
+               COMPUTE WS-AVG-RES ROUNDED =
+                   WS-SUM-RES / WS-TOTAL-GOOD-COUNT
+           ELSE
+               MOVE 0 TO WS-MIN-RES
+               MOVE 0 TO WS-MAX-RES
+               MOVE 0 TO WS-AVG-RES
+           END-IF.
+           MOVE WS-MIN-RES TO WS-MIN-RES-ED.
+           MOVE WS-MAX-RES TO WS-MAX-RES-ED.
+           MOVE WS-AVG-RES TO WS-AVG-RES-ED.
+           MOVE WS-TOTAL-GOOD-COUNT TO WS-COUNT-ED.
+           MOVE SPACES TO REPORT-REC.
+           WRITE REPORT-REC AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO REPORT-REC.
+           STRING 'SUMMARY -  COUNT: ' DELIMITED BY SIZE
+                  WS-COUNT-ED DELIMITED BY SIZE
+                  '  MIN: ' DELIMITED BY SIZE
+                  WS-MIN-RES-ED DELIMITED BY SIZE
+                  '  MAX: ' DELIMITED BY SIZE
+                  WS-MAX-RES-ED DELIMITED BY SIZE
+                  '  AVG: ' DELIMITED BY SIZE
+                  WS-AVG-RES-ED DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC AFTER ADVANCING 1 LINE.
+           ADD 2 TO WS-LINE-COUNT.
+
+       9000-TERMINATE.
+           OPEN OUTPUT CHKPT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'SINVAL: WARNING - COULD NOT OPEN SYSCKPT TO '
+                       'WRITE THE FINAL CHECKPOINT, FILE STATUS '
+                       WS-CKPT-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE WS-RUN-ID TO CHKPT-RUN-ID
+               MOVE WS-RAW-SEQ TO CHKPT-LAST-COUNT
+               MOVE 'COMPLETE' TO CHKPT-RUN-STATUS
+               MOVE WS-TOTAL-GOOD-COUNT TO CHKPT-GOOD-COUNT
+               MOVE WS-EXCEPT-COUNT TO CHKPT-EXCEPT-COUNT
+               MOVE WS-SUM-RES TO CHKPT-SUM-RES
+               MOVE WS-MIN-RES TO CHKPT-MIN-RES
+               MOVE WS-MAX-RES TO CHKPT-MAX-RES
+               MOVE WS-PAGE-COUNT TO CHKPT-PAGE-COUNT
+               MOVE WS-LINE-COUNT TO CHKPT-LINE-COUNT
+               MOVE WS-EXCEPT-HDR-SWITCH TO CHKPT-EXCEPT-HDR-SW
+               WRITE CHKPT-REC
+               IF WS-CKPT-STATUS NOT = '00'
+                   DISPLAY 'SINVAL: WARNING - FINAL CHECKPOINT WRITE '
+                           'FAILED, FILE STATUS ' WS-CKPT-STATUS
+                           ' - A RESTART WOULD NOT SEE THIS RUN AS '
+                           'COMPLETE'
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+               CLOSE CHKPT-FILE
+           END-IF.
+           CLOSE ANGLE-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE EXCEPT-FILE.
+           CLOSE RESOUT-FILE.
