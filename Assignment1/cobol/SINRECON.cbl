@@ -0,0 +1,263 @@
+      ***************************************************************
+      * SINRECON - DAY-OVER-DAY RECONCILIATION OF SINVAL'S RES       *
+      * OUTPUT.  COMPARES TODAY'S SIN**2 RESULTS AGAINST THE PRIOR   *
+      * RUN'S RESULTS FOR THE SAME ANGLE NUMBERS AND FLAGS ANY       *
+      * ANGLE WHOSE RESULT MOVED MORE THAN WS-THRESHOLD SINCE LAST   *
+      * RUN.                                                         *
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SINRECON.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIOR-FILE ASSIGN TO PRIOR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-STATUS.
+
+           SELECT CURRENT-FILE ASSIGN TO CURRENT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DRIFT-FILE ASSIGN TO SYSOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ***************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRIOR-FILE
+           RECORDING MODE IS F.
+       COPY RESREC REPLACING RES-REC BY PRIOR-REC.
+
+       FD  CURRENT-FILE
+           RECORDING MODE IS F.
+       COPY RESREC REPLACING RES-REC BY CURR-REC.
+
+       FD  DRIFT-FILE
+           RECORDING MODE IS F.
+       01  DRIFT-REC                   PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PRIOR-STATUS             PIC XX.
+       01  WS-PRIOR-EOF-SWITCH         PIC X VALUE 'N'.
+           88  WS-END-OF-PRIOR         VALUE 'Y'.
+       01  WS-CURR-EOF-SWITCH          PIC X VALUE 'N'.
+           88  WS-END-OF-CURRENT       VALUE 'Y'.
+
+      * RES-ANGLE-NUM (RESREC.CPY) IS PIC 9(4), SO 9999 IS THE TRUE
+      * UPPER BOUND FOR AN ANGLE NUMBER - NOT THE 2000-ENTRY CAP THIS
+      * TABLE USED TO CARRY, WHICH SILENTLY DROPPED COMPARISONS FOR
+      * ANY DAY WITH MORE THAN 2000 GOOD ANGLES.
+       01  WS-MAX-ANGLES               PIC 9(4) VALUE 9999.
+
+       01  WS-PRIOR-TABLE.
+           05  WS-PRIOR-ENTRY OCCURS 9999 TIMES
+                   INDEXED BY WS-PRIOR-IDX.
+               10  WS-PRIOR-PRESENT    PIC X VALUE 'N'.
+                   88  WS-PRIOR-EXISTS VALUE 'Y'.
+               10  WS-PRIOR-RES        PIC S9(1)V9(10) VALUE 0.
+
+       01  WS-DEFAULT-THRESHOLD        PIC S9V9(10) VALUE 0.1000000000.
+       01  WS-THRESHOLD                PIC S9V9(10) VALUE 0.1000000000.
+       01  WS-DIFF                     PIC S9(1)V9(10).
+       01  WS-ABS-DIFF                 PIC S9(1)V9(10).
+
+       01  WS-COMPARE-COUNT            PIC 9(8) VALUE 0.
+       01  WS-DRIFT-COUNT              PIC 9(8) VALUE 0.
+       01  WS-MISSING-COUNT            PIC 9(8) VALUE 0.
+       01  WS-SKIPPED-COUNT            PIC 9(8) VALUE 0.
+       01  WS-COMPARE-COUNT-ED         PIC ZZZZZZZ9.
+       01  WS-DRIFT-COUNT-ED           PIC ZZZZZZZ9.
+       01  WS-MISSING-COUNT-ED         PIC ZZZZZZZ9.
+       01  WS-SKIPPED-COUNT-ED         PIC ZZZZZZZ9.
+       01  WS-THRESHOLD-ED             PIC -9.9999999999.
+
+       01  WS-CURRENT-DATE             PIC X(8).
+       01  WS-RUN-DATE-DISPLAY         PIC X(10).
+       01  WS-DRIFT-HDR-SWITCH         PIC X VALUE 'N'.
+           88  WS-DRIFT-HDR-WRITTEN    VALUE 'Y'.
+
+       01  WS-DETAIL-ANGLE-NUM         PIC 9(4).
+       01  WS-DETAIL-PRIOR-ED          PIC -9.9999999999.
+       01  WS-DETAIL-CURR-ED           PIC -9.9999999999.
+       01  WS-DETAIL-DIFF-ED           PIC -9.9999999999.
+      ***************************************************************
+       LINKAGE SECTION.
+       01  LS-PARM.
+           05  LS-PARM-LEN             PIC S9(4) COMP.
+           05  LS-PARM-TEXT            PIC X(20).
+      ***************************************************************
+       PROCEDURE DIVISION USING LS-PARM.
+       0000-MAIN.
+           PERFORM 0100-INITIALIZE.
+           IF WS-PRIOR-STATUS = '00'
+               PERFORM 1000-LOAD-PRIOR-TABLE
+                   UNTIL WS-END-OF-PRIOR
+               PERFORM 2000-COMPARE-CURRENT
+                   UNTIL WS-END-OF-CURRENT
+               PERFORM 4000-WRITE-SUMMARY
+           ELSE
+               PERFORM 0200-REPORT-NO-PRIOR
+           END-IF.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT PRIOR-FILE.
+           OPEN INPUT CURRENT-FILE.
+           OPEN OUTPUT DRIFT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           STRING WS-CURRENT-DATE(5:2) '/' WS-CURRENT-DATE(7:2) '/'
+                  WS-CURRENT-DATE(1:4)
+                  INTO WS-RUN-DATE-DISPLAY.
+           IF LS-PARM-LEN > 0
+               MOVE FUNCTION NUMVAL(LS-PARM-TEXT(1:LS-PARM-LEN))
+                   TO WS-THRESHOLD
+           ELSE
+               MOVE WS-DEFAULT-THRESHOLD TO WS-THRESHOLD
+           END-IF.
+           MOVE WS-THRESHOLD TO WS-THRESHOLD-ED.
+
+      * ON THE FIRST-EVER RUN THERE IS NO (0) RESOUT GENERATION YET, SO
+      * OPEN INPUT ABOVE FAILS WITH FILE STATUS '35' (OR SIMILAR) RATHER
+      * THAN A DATASET-NOT-FOUND ABEND - THAT IS A NORMAL, EXPECTED
+      * CONDITION UNTIL A SECOND RESOUT GENERATION EXISTS, NOT AN ERROR.
+       0200-REPORT-NO-PRIOR.
+           DISPLAY 'SINRECON: NO PRIOR RESOUT GENERATION AVAILABLE '
+                   '(FILE STATUS ' WS-PRIOR-STATUS
+                   ') - RECONCILIATION SKIPPED'.
+           MOVE SPACES TO DRIFT-REC.
+           STRING 'SINRECON - DAY-OVER-DAY DRIFT REPORT'
+                      DELIMITED BY SIZE
+                  '     RUN DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE-DISPLAY DELIMITED BY SIZE
+                  INTO DRIFT-REC
+           END-STRING
+           WRITE DRIFT-REC AFTER ADVANCING PAGE.
+           MOVE SPACES TO DRIFT-REC.
+           WRITE DRIFT-REC AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO DRIFT-REC.
+           STRING 'NO PRIOR RESOUT GENERATION AVAILABLE - '
+                  'RECONCILIATION SKIPPED' DELIMITED BY SIZE
+                  INTO DRIFT-REC
+           END-STRING
+           WRITE DRIFT-REC AFTER ADVANCING 1 LINE.
+           MOVE 4 TO RETURN-CODE.
+
+       1000-LOAD-PRIOR-TABLE.
+           READ PRIOR-FILE
+               AT END
+                   SET WS-END-OF-PRIOR TO TRUE
+           END-READ.
+           IF NOT WS-END-OF-PRIOR
+               IF RES-ANGLE-NUM OF PRIOR-REC >= 1
+                       AND RES-ANGLE-NUM OF PRIOR-REC <= WS-MAX-ANGLES
+                   SET WS-PRIOR-IDX TO RES-ANGLE-NUM OF PRIOR-REC
+                   MOVE 'Y' TO WS-PRIOR-PRESENT(WS-PRIOR-IDX)
+                   MOVE RES-VALUE OF PRIOR-REC
+                       TO WS-PRIOR-RES(WS-PRIOR-IDX)
+               END-IF
+           END-IF.
+
+       2000-COMPARE-CURRENT.
+           READ CURRENT-FILE
+               AT END
+                   SET WS-END-OF-CURRENT TO TRUE
+           END-READ.
+           IF NOT WS-END-OF-CURRENT
+               ADD 1 TO WS-COMPARE-COUNT
+               IF RES-ANGLE-NUM OF CURR-REC >= 1
+                       AND RES-ANGLE-NUM OF CURR-REC <= WS-MAX-ANGLES
+                   SET WS-PRIOR-IDX TO RES-ANGLE-NUM OF CURR-REC
+                   IF WS-PRIOR-EXISTS(WS-PRIOR-IDX)
+                       COMPUTE WS-DIFF = RES-VALUE OF CURR-REC
+                           - WS-PRIOR-RES(WS-PRIOR-IDX)
+                       MOVE FUNCTION ABS(WS-DIFF) TO WS-ABS-DIFF
+                       IF WS-ABS-DIFF > WS-THRESHOLD
+                           ADD 1 TO WS-DRIFT-COUNT
+                           PERFORM 2500-WRITE-DRIFT-LINE
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-MISSING-COUNT
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-SKIPPED-COUNT
+               END-IF
+           END-IF.
+
+       2500-WRITE-DRIFT-LINE.
+           IF NOT WS-DRIFT-HDR-WRITTEN
+               PERFORM 2600-WRITE-DRIFT-HEADING
+           END-IF.
+           MOVE RES-ANGLE-NUM OF CURR-REC TO WS-DETAIL-ANGLE-NUM.
+           MOVE WS-PRIOR-RES(WS-PRIOR-IDX) TO WS-DETAIL-PRIOR-ED.
+           MOVE RES-VALUE OF CURR-REC TO WS-DETAIL-CURR-ED.
+           MOVE WS-DIFF TO WS-DETAIL-DIFF-ED.
+           MOVE SPACES TO DRIFT-REC.
+           STRING WS-DETAIL-ANGLE-NUM DELIMITED BY SIZE
+                  '    ' DELIMITED BY SIZE
+                  WS-DETAIL-PRIOR-ED DELIMITED BY SIZE
+                  '      ' DELIMITED BY SIZE
+                  WS-DETAIL-CURR-ED DELIMITED BY SIZE
+                  '      ' DELIMITED BY SIZE
+                  WS-DETAIL-DIFF-ED DELIMITED BY SIZE
+                  INTO DRIFT-REC
+           END-STRING
+           WRITE DRIFT-REC AFTER ADVANCING 1 LINE.
+
+       2600-WRITE-DRIFT-HEADING.
+           SET WS-DRIFT-HDR-WRITTEN TO TRUE.
+           MOVE SPACES TO DRIFT-REC.
+           STRING 'SINRECON - DAY-OVER-DAY DRIFT REPORT'
+                      DELIMITED BY SIZE
+                  '     RUN DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE-DISPLAY DELIMITED BY SIZE
+                  INTO DRIFT-REC
+           END-STRING
+           WRITE DRIFT-REC AFTER ADVANCING PAGE.
+           MOVE SPACES TO DRIFT-REC.
+           STRING 'THRESHOLD: ' DELIMITED BY SIZE
+                  WS-THRESHOLD-ED DELIMITED BY SIZE
+                  INTO DRIFT-REC
+           END-STRING
+           WRITE DRIFT-REC AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO DRIFT-REC.
+           WRITE DRIFT-REC AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO DRIFT-REC.
+           STRING 'ANGLE#' DELIMITED BY SIZE
+                  '      PRIOR' DELIMITED BY SIZE
+                  '        CURRENT' DELIMITED BY SIZE
+                  '           DIFF' DELIMITED BY SIZE
+                  INTO DRIFT-REC
+           END-STRING
+           WRITE DRIFT-REC AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO DRIFT-REC.
+           WRITE DRIFT-REC AFTER ADVANCING 1 LINE.
+
+       4000-WRITE-SUMMARY.
+           IF NOT WS-DRIFT-HDR-WRITTEN
+               PERFORM 2600-WRITE-DRIFT-HEADING
+           END-IF.
+           MOVE WS-COMPARE-COUNT TO WS-COMPARE-COUNT-ED.
+           MOVE WS-DRIFT-COUNT TO WS-DRIFT-COUNT-ED.
+           MOVE WS-MISSING-COUNT TO WS-MISSING-COUNT-ED.
+           MOVE WS-SKIPPED-COUNT TO WS-SKIPPED-COUNT-ED.
+           MOVE SPACES TO DRIFT-REC.
+           WRITE DRIFT-REC AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO DRIFT-REC.
+           STRING 'SUMMARY -  COMPARED: ' DELIMITED BY SIZE
+                  WS-COMPARE-COUNT-ED DELIMITED BY SIZE
+                  '  FLAGGED: ' DELIMITED BY SIZE
+                  WS-DRIFT-COUNT-ED DELIMITED BY SIZE
+                  '  NO PRIOR: ' DELIMITED BY SIZE
+                  WS-MISSING-COUNT-ED DELIMITED BY SIZE
+                  '  SKIPPED: ' DELIMITED BY SIZE
+                  WS-SKIPPED-COUNT-ED DELIMITED BY SIZE
+                  INTO DRIFT-REC
+           END-STRING
+           WRITE DRIFT-REC AFTER ADVANCING 1 LINE.
+
+       9000-TERMINATE.
+           IF WS-PRIOR-STATUS = '00'
+               CLOSE PRIOR-FILE
+           END-IF.
+           CLOSE CURRENT-FILE.
+           CLOSE DRIFT-FILE.
