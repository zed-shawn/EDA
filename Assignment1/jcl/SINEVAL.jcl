@@ -0,0 +1,104 @@
+//SINEVAL  JOB (COBOL),
+//             'Ali Zeeshan',MSGCLASS=H,
+//             CLASS=A,
+//             REGION=8M,TIME=1440,
+//             MSGLEVEL=(1,1)
+//*
+//*        STEP SINCHK - VALIDATE THE DAILY ANGLE FEED IS PRESENT
+//*        AND SANE BEFORE SINVAL IS ALLOWED TO RUN AGAINST IT.
+//*
+//SINCHK   EXEC PGM=SINCHK
+//STEPLIB  DD DSN=CUST.PR.LOADLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DSN=CUST.PR.ANGLES.DAILY,DISP=SHR
+//*
+//*        STEP STEP01 - COMPUTE SIN**2 FOR THE DAILY FEED.  BYPASSED
+//*        IF SINCHK FOUND THE FEED EMPTY OR ENTIRELY OUT OF RANGE
+//*        (SINCHK RETURN CODE > 4).
+//*
+//*        SYSOUT/SYSEXCP/RESOUT ARE ALL GDGS SO EVERY DAY'S FRESH
+//*        SUBMISSION GETS ITS OWN (+1) GENERATION INSTEAD OF DISP=MOD
+//*        APPENDING ONTO YESTERDAY'S OUTPUT - DISP=MOD ALWAYS
+//*        POSITIONS AT END-OF-DATA REGARDLESS OF WHETHER THE PROGRAM
+//*        ITSELF OPENED OUTPUT OR EXTEND, SO A FLAT (NON-GDG) MOD
+//*        DATASET WOULD SILENTLY ACCUMULATE ACROSS DAYS.  WITHIN THIS
+//*        SAME JOB, A RESTART OF STEP01 (SEE BELOW) STILL RESOLVES
+//*        (+1) TO THE GENERATION THIS JOB IS ALREADY CREATING, SO
+//*        DISP=MOD CORRECTLY APPENDS TO IT RATHER THAN FAILING OR
+//*        CREATING A DUPLICATE.  THE ABEND DISPOSITION IS CATLG (NOT
+//*        DELETE) SO A MID-RUN ABEND DOES NOT THROW AWAY THE PARTIAL
+//*        OUTPUT THE CHECKPOINT IS RESTARTING FROM.
+//*
+//*        TO RESTART AFTER AN ABEND, RESUBMIT THIS JOB WITH RESTART=
+//*        STEP01 ON THE JOB CARD (OR THE EQUIVALENT SDSF RESTART
+//*        COMMAND) SO SINCHK IS NOT RERUN AGAINST THE SAME FEED -
+//*        AND OVERRIDE THE SYSOUT/SYSEXCP/RESOUT DD DSN= VALUES BELOW
+//*        WITH THE ABSOLUTE GENERATION NAMES (E.G. Gnnnnvnn, FROM THE
+//*        ABENDING RUN'S ALLOCATION MESSAGES OR A LISTCAT) INSTEAD OF
+//*        THE BARE (+1) SHOWN HERE.  A RESUBMITTED JOB IS A NEW JOB,
+//*        NOT A CONTINUATION OF THE ABENDED ONE, SO ITS OWN (+1)
+//*        RESOLVES AGAINST THE CATALOG STATE *AFTER* THE ABEND ALREADY
+//*        CATALOGED A GENERATION - IT WOULD MINT THE NEXT GENERATION
+//*        PAST THE PARTIAL ONE THE CHECKPOINT EXPECTS TO EXTEND,
+//*        RATHER THAN REOPENING IT.  ONLY THE ABSOLUTE GENERATION NAME
+//*        PINS THE RESTART TO THE RIGHT DATASET.
+//*
+//STEP01   EXEC PGM=SINVAL,COND=(4,LT,SINCHK)
+//STEPLIB  DD DSN=CUST.PR.LOADLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSOUT   DD DSN=CUST.PR.GDG.SINVAL.REPORT(+1),DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSEXCP  DD DSN=CUST.PR.GDG.SINVAL.EXCEPT(+1),DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSCKPT  DD DSN=CUST.PR.SINVAL.CKPT,DISP=OLD
+//RESOUT   DD DSN=CUST.PR.GDG.RESOUT(+1),DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD DSN=CUST.PR.ANGLES.DAILY,DISP=SHR
+//*
+//*        STEP SINDIST - FAN THE SINVAL REPORT OUT TO ITS PRINT
+//*        DISTRIBUTION LIST.  BYPASSED IF SINCHK FAILED OR STEP01
+//*        WAS BYPASSED/FAILED.
+//*
+//SINDIST  EXEC PGM=SINDIST,COND=((4,LT,SINCHK),(4,LT,STEP01))
+//STEPLIB  DD DSN=CUST.PR.LOADLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//*        (+1) HERE REFERS TO THE SAME GENERATION STEP01 JUST WROTE
+//*        AND CATALOGED EARLIER IN THIS JOB - A LATER STEP OF THE
+//*        SAME JOB THAT CREATED A NEW GDG GENERATION CAN READ IT BACK
+//*        WITH THE SAME RELATIVE NUMBER IT WAS CREATED UNDER.
+//SYSIN    DD DSN=CUST.PR.GDG.SINVAL.REPORT(+1),DISP=SHR
+//DIST1    DD SYSOUT=A
+//DIST2    DD SYSOUT=B
+//*
+//*        STEP SINRECON - COMPARE TODAY'S RESOUT GENERATION AGAINST
+//*        THE PRIOR RUN'S AND FLAG ANY ANGLE WHOSE SIN**2 RESULT
+//*        DRIFTED BEYOND THE PROGRAM'S THRESHOLD.  BYPASSED IF
+//*        SINCHK FAILED OR STEP01 WAS BYPASSED/FAILED.  ON THE
+//*        FIRST-EVER RUN OF THIS JOB THERE IS NO (0) GENERATION YET
+//*        AND THIS STEP WILL FAIL WITH NO PRIOR DATASET - THAT IS
+//*        EXPECTED UNTIL A SECOND RESOUT GENERATION EXISTS.  THE
+//*        DRIFT THRESHOLD IS PASSED VIA PARM RATHER THAN COMPILED IN,
+//*        SO OPERATIONS CAN TIGHTEN OR LOOSEN IT WITHOUT A RECOMPILE.
+//*
+//SINRECON EXEC PGM=SINRECON,COND=((4,LT,SINCHK),(4,LT,STEP01)),
+//            PARM='0.1000000000'
+//STEPLIB  DD DSN=CUST.PR.LOADLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//CURRENT  DD DSN=CUST.PR.GDG.RESOUT(+1),DISP=SHR
+//PRIOR    DD DSN=CUST.PR.GDG.RESOUT(0),DISP=SHR
+//SYSOUT   DD SYSOUT=A
+//*
+//*        STEP TRIGCLC - COMPANION REPORT: SIN**2/COS**2/TAN TOGETHER
+//*        FOR THE SAME DAILY ANGLE FEED (REQUEST 007).  INDEPENDENT
+//*        OF STEP01/SINDIST/SINRECON - NO CHECKPOINT/RESTART OR
+//*        RESOUT OUTPUT, SO PLAIN SYSOUT-CLASS DDS ARE FINE.
+//*        BYPASSED IF SINCHK FOUND THE FEED EMPTY OR ENTIRELY OUT OF
+//*        RANGE (SINCHK RETURN CODE > 4).
+//*
+//TRIGCLC  EXEC PGM=TRIGCLC,COND=(4,LT,SINCHK)
+//STEPLIB  DD DSN=CUST.PR.LOADLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=A
+//SYSEXCP  DD SYSOUT=A
+//SYSIN    DD DSN=CUST.PR.ANGLES.DAILY,DISP=SHR
+//
